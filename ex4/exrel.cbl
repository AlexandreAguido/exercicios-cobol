@@ -12,6 +12,17 @@
 
            SELECT HOLERITE ASSIGN TO DISK.
 
+           SELECT BANCO ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CKPT4 ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-CKPT-STATUS.
+
+           SELECT AUDITLOG ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-AUD-STATUS.
+
        DATA DIVISION.
 
        FILE SECTION.
@@ -29,11 +40,76 @@
            
            01 REGHOLERITE PIC X(80).
 
+           FD BANCO
+             LABEL RECORD ARE STANDARD
+             VALUE OF FILE-ID IS "BANCO.DAT".
+
+             01 REGBANCO.
+                02 BANCO-CODIGO PIC 9(5).
+                02 BANCO-VALOR PIC 9(8)V99.
+                02 FILLER PIC X(10) VALUE SPACES.
+
+           FD CKPT4
+             LABEL RECORD IS OMITTED
+             VALUE OF FILE-ID IS "CKPT4.DAT".
+
+             01 REG-CKPT4.
+                02 CKPT4-CODIGO PIC 9(5).
+                02 CKPT4-TOTAL-GERAL PIC 9(9)V99.
+                02 CKPT4-CONT-REG PIC 9(6).
+                02 CKPT4-CNT-DT PIC 9(2).
+                02 CKPT4-CNT-PG PIC 9(2).
+                02 CKPT4-TRAILER-OK PIC X(1).
+                02 CKPT4-DEP-TOTAIS.
+                   03 CKPT4-DEP-TOTAL PIC 9(9)V99 OCCURS 100 TIMES.
+
+           FD AUDITLOG
+             LABEL RECORD IS OMITTED
+             VALUE OF FILE-ID IS "AUDITLOG.DAT".
+
+             01 REG-AUDITLOG PIC X(80).
+
            WORKING-STORAGE SECTION.
            77 FLAG PIC 9(1) VALUE 0.
            77 CNT-DT PIC 9(2) VALUE 0.
            77 CNT-PG PIC 9(2) VALUE 1.
 
+           77 WS-INSS PIC 9(8)V99 VALUE 0.
+           77 WS-BASE-IRRF PIC S9(8)V99 VALUE 0.
+           77 WS-IRRF PIC 9(8)V99 VALUE 0.
+           77 WS-FGTS PIC 9(8)V99 VALUE 0.
+           77 WS-LIQUIDO PIC 9(8)V99 VALUE 0.
+           77 WS-TOTAL-GERAL PIC 9(9)V99 VALUE 0.
+           77 WS-SUB-DEP PIC 9(3).
+           77 WS-VALOR-DEP-IRRF PIC 9(4)V99 VALUE 189,59.
+           77 WS-DEDUCAO-DEPS PIC 9(6)V99 VALUE 0.
+           77 WS-CKPT-STATUS PIC X(2).
+           77 WS-RESTART PIC X(1) VALUE "N".
+           77 WS-TRAILER-OK PIC X(1) VALUE "N".
+           77 WS-CONT-REG PIC 9(6) VALUE 0.
+           77 WS-AVANCO PIC 9(6) VALUE 0.
+           77 WS-AUD-STATUS PIC X(2).
+           77 WS-AUD-DATA-HORA PIC X(21).
+
+      * AUD-GRAVADOS registra as linhas de HOLERITE impressas;
+      * AUD-GRAVADOS-2 registra os registros gravados em BANCO.DAT.
+           01 LIN-AUDITLOG.
+             02 AUD-PROGRAMA PIC X(8).
+             02 FILLER PIC X(1) VALUE SPACE.
+             02 AUD-DATA-HORA PIC X(21).
+             02 FILLER PIC X(1) VALUE SPACE.
+             02 AUD-LIDOS PIC 9(6).
+             02 FILLER PIC X(1) VALUE SPACE.
+             02 AUD-GRAVADOS PIC 9(6).
+             02 FILLER PIC X(1) VALUE SPACE.
+             02 AUD-REJEITADOS PIC 9(6).
+             02 FILLER PIC X(1) VALUE SPACE.
+             02 AUD-GRAVADOS-2 PIC 9(6).
+
+           01 TAB-DEP.
+             02 TAB-DEP-ITEM OCCURS 100 TIMES.
+                03 TAB-DEP-TOTAL PIC 9(9)V99 VALUE 0.
+
            01 CAB-01.
              02 FILLER PIC X(15) VALUE SPACES.
              02 FILLER PIC X(25) VALUE "RELATORIO DE FUNCIONARIOS".
@@ -57,38 +133,234 @@
              02 FILLER PIC X(9) VALUE SPACES.
              02 FUNC-DEPS PIC 9(2).
 
+           01 LIN-DESCONTO.
+             02 FILLER PIC X(25) VALUE SPACES.
+             02 LIN-DESC-LABEL PIC X(20).
+             02 LIN-DESC-VALOR PIC ZZ.ZZZ.ZZZ,99.
+
+           01 CAB-DEPTO.
+             02 FILLER PIC X(15) VALUE SPACES.
+             02 FILLER PIC X(35)
+                VALUE "TOTAIS DE FOLHA POR DEPARTAMENTO".
+
+           01 LIN-DEPTO.
+             02 FILLER PIC X(15) VALUE SPACES.
+             02 FILLER PIC X(4) VALUE "DEP ".
+             02 LIN-DEP-COD PIC 99.
+             02 FILLER PIC X(5) VALUE " -   ".
+             02 LIN-DEP-TOTAL PIC ZZ.ZZZ.ZZZ,99.
+
+           01 LIN-TOTAL-GERAL.
+             02 FILLER PIC X(15) VALUE SPACES.
+             02 FILLER PIC X(20) VALUE "TOTAL GERAL FOLHA...".
+             02 LIN-GERAL-TOTAL PIC ZZ.ZZZ.ZZZ,99.
+
 
        PROCEDURE DIVISION.
        PROG-RELATORIO.
            PERFORM ABRIR.
            PERFORM LEITURA.
-           PERFORM IMPCAB.
+           IF WS-RESTART NOT EQUAL "S"
+             PERFORM IMPCAB.
            PERFORM PRINCIPAL UNTIL FLAG EQUAL 1.
            PERFORM FIM.
 
        ABRIR.
-           OPEN INPUT CADFUNC
-                OUTPUT HOLERITE.
-       
+           PERFORM LER-CHECKPOINT.
+           IF WS-RESTART EQUAL "S"
+             OPEN INPUT CADFUNC
+             OPEN EXTEND HOLERITE BANCO
+             PERFORM AVANCAR-CHECKPOINT
+           ELSE
+             OPEN INPUT CADFUNC
+                  OUTPUT HOLERITE BANCO.
+
+       LER-CHECKPOINT.
+           MOVE "N" TO WS-RESTART.
+           MOVE "N" TO WS-TRAILER-OK.
+           OPEN INPUT CKPT4.
+           IF WS-CKPT-STATUS EQUAL "00"
+             READ CKPT4
+               AT END CONTINUE
+               NOT AT END
+                 MOVE CKPT4-TOTAL-GERAL TO WS-TOTAL-GERAL
+                 MOVE CKPT4-CONT-REG TO WS-CONT-REG
+                 MOVE CKPT4-CNT-DT TO CNT-DT
+                 MOVE CKPT4-CNT-PG TO CNT-PG
+                 MOVE CKPT4-TRAILER-OK TO WS-TRAILER-OK
+                 MOVE CKPT4-DEP-TOTAIS TO TAB-DEP
+                 MOVE "S" TO WS-RESTART
+             END-READ
+             CLOSE CKPT4.
+
+      * avanca por contagem de registros ja processados (WS-CONT-REG,
+      * restaurado do checkpoint), nao pelo CODIGO do proximo
+      * REGFUNC, que ainda nao foi lido nesta execucao.
+       AVANCAR-CHECKPOINT.
+           MOVE 0 TO WS-AVANCO.
+           PERFORM UNTIL WS-AVANCO >= WS-CONT-REG OR FLAG EQUAL 1
+             READ CADFUNC AT END MOVE 1 TO FLAG
+             IF FLAG NOT EQUAL 1
+               COMPUTE WS-AVANCO = WS-AVANCO + 1.
+
+       GRAVAR-CHECKPOINT.
+           OPEN OUTPUT CKPT4.
+           MOVE CODIGO TO CKPT4-CODIGO.
+           MOVE WS-TOTAL-GERAL TO CKPT4-TOTAL-GERAL.
+           MOVE WS-CONT-REG TO CKPT4-CONT-REG.
+           MOVE CNT-DT TO CKPT4-CNT-DT.
+           MOVE CNT-PG TO CKPT4-CNT-PG.
+           MOVE "N" TO CKPT4-TRAILER-OK.
+           MOVE TAB-DEP TO CKPT4-DEP-TOTAIS.
+           WRITE REG-CKPT4.
+           CLOSE CKPT4.
+
+      * gravado depois que os totais por departamento ja foram
+      * impressos, para que um restart nao repita essa secao.
+       GRAVAR-CHECKPOINT-TRAILER.
+           OPEN OUTPUT CKPT4.
+           MOVE CODIGO TO CKPT4-CODIGO.
+           MOVE WS-TOTAL-GERAL TO CKPT4-TOTAL-GERAL.
+           MOVE WS-CONT-REG TO CKPT4-CONT-REG.
+           MOVE CNT-DT TO CKPT4-CNT-DT.
+           MOVE CNT-PG TO CKPT4-CNT-PG.
+           MOVE "S" TO CKPT4-TRAILER-OK.
+           MOVE TAB-DEP TO CKPT4-DEP-TOTAIS.
+           WRITE REG-CKPT4.
+           CLOSE CKPT4.
+
+       LIMPAR-CHECKPOINT.
+           OPEN OUTPUT CKPT4.
+           CLOSE CKPT4.
+
        LEITURA.
            READ CADFUNC AT END MOVE 1 TO FLAG.
-       
+
        FIM.
-           CLOSE CADFUNC HOLERITE.
+           IF WS-TRAILER-OK NOT EQUAL "S"
+             PERFORM IMPRIME-TOTAIS-DEPTO
+             PERFORM GRAVAR-AUDITORIA
+             MOVE "S" TO WS-TRAILER-OK
+             PERFORM GRAVAR-CHECKPOINT-TRAILER.
+           CLOSE CADFUNC HOLERITE BANCO.
+           PERFORM LIMPAR-CHECKPOINT.
            STOP RUN.
-       
+
+       GRAVAR-AUDITORIA.
+           OPEN EXTEND AUDITLOG.
+           IF WS-AUD-STATUS NOT EQUAL "00"
+             OPEN OUTPUT AUDITLOG.
+           MOVE FUNCTION CURRENT-DATE TO WS-AUD-DATA-HORA.
+           MOVE SPACES TO LIN-AUDITLOG.
+           MOVE "EX4" TO AUD-PROGRAMA.
+           MOVE WS-AUD-DATA-HORA TO AUD-DATA-HORA.
+           MOVE WS-CONT-REG TO AUD-LIDOS.
+           MOVE WS-CONT-REG TO AUD-GRAVADOS.
+           MOVE WS-CONT-REG TO AUD-GRAVADOS-2.
+           MOVE 0 TO AUD-REJEITADOS.
+           WRITE REG-AUDITLOG FROM LIN-AUDITLOG.
+           CLOSE AUDITLOG.
+
        PRINCIPAL.
            MOVE CODIGO TO FUNC-CODE.
            MOVE SALBR TO FUNC-SAL.
            MOVE DEP TO FUNC-DEPS.
-           WRITE REGHOLERITE FROM MODELO-HOLERITE 
+           WRITE REGHOLERITE FROM MODELO-HOLERITE
              BEFORE ADVANCING 1 LINES.
-           COMPUTE CNT-DT = CNT-DT + 1.
-           IF CNT-DT EQUAL 29
+           PERFORM CALC-DESCONTOS.
+           PERFORM IMPRIME-DESCONTOS.
+           PERFORM GRAVAR-BANCO.
+           COMPUTE TAB-DEP-TOTAL(DEP + 1) = TAB-DEP-TOTAL(DEP + 1)
+             + SALBR.
+           COMPUTE WS-TOTAL-GERAL = WS-TOTAL-GERAL + SALBR.
+           COMPUTE CNT-DT = CNT-DT + 6.
+           IF CNT-DT >= 30
              PERFORM IMPCAB
              COMPUTE CNT-DT = 0.
+           COMPUTE WS-CONT-REG = WS-CONT-REG + 1.
+           PERFORM GRAVAR-CHECKPOINT.
            PERFORM LEITURA.
-          
+
+       CALC-DESCONTOS.
+           PERFORM CALC-INSS.
+           PERFORM CALC-IRRF.
+           COMPUTE WS-FGTS ROUNDED = SALBR * 0,08.
+           COMPUTE WS-LIQUIDO = SALBR - WS-INSS - WS-IRRF.
+
+       CALC-INSS.
+           EVALUATE TRUE
+             WHEN SALBR <= 1500,00
+               COMPUTE WS-INSS ROUNDED = SALBR * 0,075
+             WHEN SALBR <= 2500,00
+               COMPUTE WS-INSS ROUNDED = SALBR * 0,09 - 22,50
+             WHEN SALBR <= 4000,00
+               COMPUTE WS-INSS ROUNDED = SALBR * 0,12 - 97,50
+             WHEN OTHER
+               COMPUTE WS-INSS ROUNDED = SALBR * 0,14 - 177,50
+           END-EVALUATE.
+
+       CALC-IRRF.
+           COMPUTE WS-DEDUCAO-DEPS = DEP * WS-VALOR-DEP-IRRF.
+           COMPUTE WS-BASE-IRRF = SALBR - WS-INSS - WS-DEDUCAO-DEPS.
+           IF WS-BASE-IRRF < 0
+             MOVE 0 TO WS-BASE-IRRF.
+           EVALUATE TRUE
+             WHEN WS-BASE-IRRF <= 2000,00
+               MOVE 0 TO WS-IRRF
+             WHEN WS-BASE-IRRF <= 3000,00
+               COMPUTE WS-IRRF ROUNDED =
+                 WS-BASE-IRRF * 0,075 - 150,00
+             WHEN WS-BASE-IRRF <= 4500,00
+               COMPUTE WS-IRRF ROUNDED =
+                 WS-BASE-IRRF * 0,15 - 375,00
+             WHEN WS-BASE-IRRF <= 5000,00
+               COMPUTE WS-IRRF ROUNDED =
+                 WS-BASE-IRRF * 0,225 - 712,50
+             WHEN OTHER
+               COMPUTE WS-IRRF ROUNDED =
+                 WS-BASE-IRRF * 0,275 - 962,50
+           END-EVALUATE.
+           IF WS-IRRF < 0
+             MOVE 0 TO WS-IRRF.
+
+       IMPRIME-DESCONTOS.
+           MOVE "DESCONTO INSS......." TO LIN-DESC-LABEL.
+           MOVE WS-INSS TO LIN-DESC-VALOR.
+           WRITE REGHOLERITE FROM LIN-DESCONTO
+             BEFORE ADVANCING 1 LINES.
+           MOVE "DESCONTO IRRF......." TO LIN-DESC-LABEL.
+           MOVE WS-IRRF TO LIN-DESC-VALOR.
+           WRITE REGHOLERITE FROM LIN-DESCONTO
+             BEFORE ADVANCING 1 LINES.
+           MOVE "FGTS (INFORMATIVO).." TO LIN-DESC-LABEL.
+           MOVE WS-FGTS TO LIN-DESC-VALOR.
+           WRITE REGHOLERITE FROM LIN-DESCONTO
+             BEFORE ADVANCING 1 LINES.
+           MOVE "SALARIO LIQUIDO....." TO LIN-DESC-LABEL.
+           MOVE WS-LIQUIDO TO LIN-DESC-VALOR.
+           WRITE REGHOLERITE FROM LIN-DESCONTO
+             BEFORE ADVANCING 2 LINES.
+
+
+       GRAVAR-BANCO.
+           MOVE SPACES TO REGBANCO.
+           MOVE CODIGO TO BANCO-CODIGO.
+           MOVE WS-LIQUIDO TO BANCO-VALOR.
+           WRITE REGBANCO.
+
+       IMPRIME-TOTAIS-DEPTO.
+           WRITE REGHOLERITE FROM CAB-DEPTO
+             AFTER ADVANCING PAGE.
+           PERFORM VARYING WS-SUB-DEP FROM 0 BY 1
+             UNTIL WS-SUB-DEP > 99
+             IF TAB-DEP-TOTAL(WS-SUB-DEP + 1) > 0
+               MOVE WS-SUB-DEP TO LIN-DEP-COD
+               MOVE TAB-DEP-TOTAL(WS-SUB-DEP + 1) TO LIN-DEP-TOTAL
+               WRITE REGHOLERITE FROM LIN-DEPTO
+                 BEFORE ADVANCING 1 LINES.
+           MOVE WS-TOTAL-GERAL TO LIN-GERAL-TOTAL.
+           WRITE REGHOLERITE FROM LIN-TOTAL-GERAL
+             BEFORE ADVANCING 2 LINES.
 
        IMPCAB.
            MOVE CNT-PG TO PG-NUM.
