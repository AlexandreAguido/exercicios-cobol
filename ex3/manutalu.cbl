@@ -0,0 +1,208 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MANUTALU.
+      *este programa aplica um arquivo de movimentos (inclusao,
+      *alteracao, exclusao) contra o cadastro de alunos ARQALU.DAT,
+      *evitando que MAT-ALU duplicado ou nomes errados sejam
+      *digitados direto no arquivo mestre. movimentos rejeitados
+      *(matricula duplicada na inclusao, matricula nao encontrada
+      *na alteracao/exclusao, ou tipo de movimento invalido) vao
+      *para um relatorio de excecao.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+           SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+           SELECT ARQALU ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT MOVALU ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT ERROMANUT ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+           FD ARQALU
+             LABEL RECORD ARE STANDARD
+             VALUE OF FILE-ID IS "ARQALU.DAT".
+
+             01 REGALU.
+                02 MAT-ALU PIC 9(6).
+                02 NOM-ALU PIC X(20).
+                02 NOTA-ALU PIC 9(2).
+
+           FD MOVALU
+             LABEL RECORD ARE STANDARD
+             VALUE OF FILE-ID IS "MOVALU.DAT".
+
+             01 REGMOV.
+                02 MOV-TIPO PIC X(1).
+                02 MOV-MAT-ALU PIC 9(6).
+                02 MOV-NOM-ALU PIC X(20).
+                02 MOV-NOTA-ALU PIC 9(2).
+
+           FD ERROMANUT
+             LABEL RECORD IS OMITTED
+             VALUE OF FILE-ID IS "ERROMANUT.DAT".
+
+             01 REG-ERROMANUT PIC X(80).
+
+           WORKING-STORAGE SECTION.
+           77 FLAG-ALU PIC 9(1) VALUE 0.
+           77 FLAG-MOV PIC 9(1) VALUE 0.
+           77 WS-QTD-ALU PIC 9(4) VALUE 0.
+           77 WS-QTD-INC PIC 9(4) VALUE 0.
+           77 WS-QTD-ALT PIC 9(4) VALUE 0.
+           77 WS-QTD-EXC PIC 9(4) VALUE 0.
+           77 WS-QTD-REJ PIC 9(4) VALUE 0.
+           77 WS-ACHOU PIC X(1) VALUE "N".
+           77 WS-IDX-ALU PIC 9(3) VALUE 0.
+
+           01 TAB-ALUNOS.
+             02 TAB-ALU-ITEM OCCURS 500 TIMES.
+                03 TAB-MAT-ALU PIC 9(6).
+                03 TAB-NOM-ALU PIC X(20).
+                03 TAB-NOTA-ALU PIC 9(2).
+                03 TAB-ATIVO PIC X(1).
+
+           01 CAB-ERRO.
+             02 FILLER PIC X(15) VALUE SPACES.
+             02 FILLER PIC X(35)
+                VALUE "RELATORIO DE EXCECAO - MOVALU.DAT".
+
+           01 DET-ERRO.
+             02 FILLER PIC X(10) VALUE SPACES.
+             02 FILLER PIC X(4) VALUE "MAT ".
+             02 DET-MAT PIC 9(6).
+             02 FILLER PIC X(2) VALUE SPACES.
+             02 DET-TIPO PIC X(1).
+             02 FILLER PIC X(2) VALUE SPACES.
+             02 DET-MOTIVO PIC X(30).
+
+           01 TOT-ERRO.
+             02 FILLER PIC X(10) VALUE SPACES.
+             02 FILLER PIC X(27) VALUE "TOTAL DE MOVS REJEITADOS ".
+             02 TOT-QTD-REJ PIC ZZZ9.
+
+       PROCEDURE DIVISION.
+       PROG-MANUTALU.
+           PERFORM ABRIR.
+           PERFORM CARREGAR-MASTER.
+           PERFORM LEITURA-MOV.
+           PERFORM PROCESSAR-MOV UNTIL FLAG-MOV EQUAL 1.
+           PERFORM GRAVAR-MASTER.
+           PERFORM FIM.
+
+       ABRIR.
+           OPEN INPUT ARQALU.
+           OPEN INPUT MOVALU.
+           OPEN OUTPUT ERROMANUT.
+           WRITE REG-ERROMANUT FROM CAB-ERRO.
+
+       CARREGAR-MASTER.
+           MOVE 0 TO FLAG-ALU.
+           PERFORM LEITURA-ALU.
+           PERFORM UNTIL FLAG-ALU EQUAL 1
+             IF WS-QTD-ALU EQUAL 500
+               DISPLAY "ERRO: ARQALU.DAT EXCEDE O LIMITE DE 500 ALUNOS"
+               CLOSE ARQALU MOVALU ERROMANUT
+               STOP RUN
+             ELSE
+               COMPUTE WS-QTD-ALU = WS-QTD-ALU + 1
+               MOVE MAT-ALU TO TAB-MAT-ALU(WS-QTD-ALU)
+               MOVE NOM-ALU TO TAB-NOM-ALU(WS-QTD-ALU)
+               MOVE NOTA-ALU TO TAB-NOTA-ALU(WS-QTD-ALU)
+               MOVE "S" TO TAB-ATIVO(WS-QTD-ALU)
+             END-IF
+             PERFORM LEITURA-ALU.
+           CLOSE ARQALU.
+
+       LEITURA-ALU.
+           READ ARQALU AT END MOVE 1 TO FLAG-ALU.
+
+       LEITURA-MOV.
+           READ MOVALU AT END MOVE 1 TO FLAG-MOV.
+
+       PROCESSAR-MOV.
+           EVALUATE MOV-TIPO
+             WHEN "I" PERFORM INCLUIR-ALU
+             WHEN "A" PERFORM ALTERAR-ALU
+             WHEN "E" PERFORM EXCLUIR-ALU
+             WHEN OTHER PERFORM REJEITAR-TIPO-INVALIDO
+           END-EVALUATE.
+           PERFORM LEITURA-MOV.
+
+       LOCALIZAR-ALU.
+           MOVE "N" TO WS-ACHOU.
+           MOVE 1 TO WS-IDX-ALU.
+           PERFORM UNTIL WS-IDX-ALU > WS-QTD-ALU OR WS-ACHOU EQUAL "S"
+             IF TAB-MAT-ALU(WS-IDX-ALU) EQUAL MOV-MAT-ALU
+               AND TAB-ATIVO(WS-IDX-ALU) EQUAL "S"
+               MOVE "S" TO WS-ACHOU
+             ELSE
+               COMPUTE WS-IDX-ALU = WS-IDX-ALU + 1.
+
+       INCLUIR-ALU.
+           PERFORM LOCALIZAR-ALU.
+           IF WS-ACHOU EQUAL "S"
+             MOVE "MATRICULA JA EXISTE" TO DET-MOTIVO
+             PERFORM GRAVA-ERRO
+           ELSE
+             IF WS-QTD-ALU EQUAL 500
+               MOVE "TABELA DE ALUNOS CHEIA" TO DET-MOTIVO
+               PERFORM GRAVA-ERRO
+             ELSE
+               COMPUTE WS-QTD-ALU = WS-QTD-ALU + 1
+               MOVE MOV-MAT-ALU TO TAB-MAT-ALU(WS-QTD-ALU)
+               MOVE MOV-NOM-ALU TO TAB-NOM-ALU(WS-QTD-ALU)
+               MOVE MOV-NOTA-ALU TO TAB-NOTA-ALU(WS-QTD-ALU)
+               MOVE "S" TO TAB-ATIVO(WS-QTD-ALU)
+               COMPUTE WS-QTD-INC = WS-QTD-INC + 1.
+
+       ALTERAR-ALU.
+           PERFORM LOCALIZAR-ALU.
+           IF WS-ACHOU EQUAL "N"
+             MOVE "MATRICULA NAO ENCONTRADA" TO DET-MOTIVO
+             PERFORM GRAVA-ERRO
+           ELSE
+             MOVE MOV-NOM-ALU TO TAB-NOM-ALU(WS-IDX-ALU)
+             MOVE MOV-NOTA-ALU TO TAB-NOTA-ALU(WS-IDX-ALU)
+             COMPUTE WS-QTD-ALT = WS-QTD-ALT + 1.
+
+       EXCLUIR-ALU.
+           PERFORM LOCALIZAR-ALU.
+           IF WS-ACHOU EQUAL "N"
+             MOVE "MATRICULA NAO ENCONTRADA" TO DET-MOTIVO
+             PERFORM GRAVA-ERRO
+           ELSE
+             MOVE "N" TO TAB-ATIVO(WS-IDX-ALU)
+             COMPUTE WS-QTD-EXC = WS-QTD-EXC + 1.
+
+       REJEITAR-TIPO-INVALIDO.
+           MOVE "TIPO DE MOVIMENTO INVALIDO" TO DET-MOTIVO
+           PERFORM GRAVA-ERRO.
+
+       GRAVA-ERRO.
+           COMPUTE WS-QTD-REJ = WS-QTD-REJ + 1.
+           MOVE MOV-MAT-ALU TO DET-MAT.
+           MOVE MOV-TIPO TO DET-TIPO.
+           WRITE REG-ERROMANUT FROM DET-ERRO.
+
+       GRAVAR-MASTER.
+           OPEN OUTPUT ARQALU.
+           PERFORM VARYING WS-IDX-ALU FROM 1 BY 1
+             UNTIL WS-IDX-ALU > WS-QTD-ALU
+             IF TAB-ATIVO(WS-IDX-ALU) EQUAL "S"
+               MOVE TAB-MAT-ALU(WS-IDX-ALU) TO MAT-ALU
+               MOVE TAB-NOM-ALU(WS-IDX-ALU) TO NOM-ALU
+               MOVE TAB-NOTA-ALU(WS-IDX-ALU) TO NOTA-ALU
+               WRITE REGALU.
+           CLOSE ARQALU.
+
+       FIM.
+           MOVE WS-QTD-REJ TO TOT-QTD-REJ.
+           WRITE REG-ERROMANUT FROM TOT-ERRO.
+           CLOSE MOVALU ERROMANUT.
+           STOP RUN.
