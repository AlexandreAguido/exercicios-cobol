@@ -15,6 +15,14 @@
 
            SELECT RELAPROV ASSIGN TO DISK.
 
+           SELECT CKPT3 ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-CKPT-STATUS.
+
+           SELECT AUDITLOG ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-AUD-STATUS.
+
        DATA DIVISION.
 
        FILE SECTION.
@@ -34,17 +42,101 @@
              01 REGREP.
                02 REP-MAT-ALU PIC 9(6).
                02 REP-NOM-ALU PIC X(20).
+               02 REP-GRAU PIC X(1).
+
+             01 REGREP-TRAILER.
+               02 FILLER PIC X(6) VALUE "TOTAIS".
+               02 TR-QTD-LIDOS PIC 9(6).
+               02 TR-QTD-REPROV PIC 9(6).
+               02 FILLER PIC X(9) VALUE SPACES.
            
            FD RELAPROV
              LABEL RECORD IS OMITTED.
-           
+
            01 REGAPROV PIC X(80).
 
+           FD CKPT3
+             LABEL RECORD IS OMITTED
+             VALUE OF FILE-ID IS "CKPT3.DAT".
+
+             01 REG-CKPT3.
+                02 CKPT3-INDICE PIC 9(3).
+                02 CKPT3-QTD-ALUNOS PIC 9(4).
+                02 CKPT3-QTD-APROV PIC 9(4).
+                02 CKPT3-QTD-REPROV PIC 9(4).
+                02 CKPT3-SOMA-NOTAS PIC 9(6).
+                02 CKPT3-CNT-DT PIC 9(2).
+                02 CKPT3-CNT-PG PIC 9(2).
+                02 CKPT3-TRAILER-OK PIC X(1).
+                02 CKPT3-TOP3 OCCURS 3 TIMES.
+                   03 CKPT3-TOP3-NOTA PIC 9(2).
+                   03 CKPT3-TOP3-MAT PIC 9(6).
+                   03 CKPT3-TOP3-NOM PIC X(20).
+
+           FD AUDITLOG
+             LABEL RECORD IS OMITTED
+             VALUE OF FILE-ID IS "AUDITLOG.DAT".
+
+             01 REG-AUDITLOG PIC X(80).
+
            WORKING-STORAGE SECTION.
            77 FLAG PIC 9(1) VALUE 0.
            77 CNT-DT PIC 9(2) VALUE 0.
            77 CNT-PG PIC 9(2) VALUE 1.
 
+           77 WS-QTD-ALUNOS PIC 9(4) VALUE 0.
+           77 WS-QTD-APROV PIC 9(4) VALUE 0.
+           77 WS-QTD-REPROV PIC 9(4) VALUE 0.
+           77 WS-SOMA-NOTAS PIC 9(6) VALUE 0.
+           77 WS-MEDIA-TURMA PIC 99V99 VALUE 0.
+           77 WS-PCT-APROV PIC 999V99 VALUE 0.
+           77 WS-PCT-REPROV PIC 999V99 VALUE 0.
+           77 WS-SUB PIC 9(1).
+           77 WS-GRAU PIC X(1) VALUE SPACE.
+           77 WS-CKPT-STATUS PIC X(2).
+           77 WS-CKPT-KEY PIC 9(3) VALUE 0.
+           77 WS-RESTART PIC X(1) VALUE "N".
+           77 WS-TRAILER-OK PIC X(1) VALUE "N".
+           77 WS-AUD-STATUS PIC X(2).
+           77 WS-AUD-DATA-HORA PIC X(21).
+           77 WS-QTD-TABELA PIC 9(3) VALUE 0.
+           77 WS-TAB-IDX PIC 9(3) VALUE 0.
+           77 WS-SUB-I PIC 9(3) VALUE 0.
+           77 WS-SUB-J PIC 9(3) VALUE 0.
+
+           01 TAB-ALUNOS.
+             02 TAB-ALUNO-ITEM OCCURS 500 TIMES.
+                03 TAB-MAT-ALU PIC 9(6).
+                03 TAB-NOM-ALU PIC X(20).
+                03 TAB-NOTA-ALU PIC 9(2).
+
+           01 TAB-ALUNO-TEMP.
+             02 TEMP-MAT-ALU PIC 9(6).
+             02 TEMP-NOM-ALU PIC X(20).
+             02 TEMP-NOTA-ALU PIC 9(2).
+
+      * AUD-GRAVADOS registra os registros gravados em ARQREP.DAT
+      * (reprovados); AUD-GRAVADOS-2 registra as linhas de aprovados
+      * impressas em RELAPROV.
+           01 LIN-AUDITLOG.
+             02 AUD-PROGRAMA PIC X(8).
+             02 FILLER PIC X(1) VALUE SPACE.
+             02 AUD-DATA-HORA PIC X(21).
+             02 FILLER PIC X(1) VALUE SPACE.
+             02 AUD-LIDOS PIC 9(6).
+             02 FILLER PIC X(1) VALUE SPACE.
+             02 AUD-GRAVADOS PIC 9(6).
+             02 FILLER PIC X(1) VALUE SPACE.
+             02 AUD-REJEITADOS PIC 9(6).
+             02 FILLER PIC X(1) VALUE SPACE.
+             02 AUD-GRAVADOS-2 PIC 9(6).
+
+           01 WS-TOP3.
+             02 WS-TOP3-ITEM OCCURS 3 TIMES.
+                03 WS-TOP3-NOTA PIC 9(2) VALUE 0.
+                03 WS-TOP3-MAT PIC 9(6) VALUE 0.
+                03 WS-TOP3-NOM PIC X(20) VALUE SPACES.
+
            01 CAB-01.
              02 FILLER PIC X(15) VALUE SPACES.
              02 FILLER PIC X(29) VALUE "RELATORIO DE ALUNOS APROVADOS".
@@ -57,45 +149,259 @@
              02 FILLER PIC X(9) VALUE "MATRICULA".
              02 FILLER PIC X(20) VALUE SPACES.
              02 FILLER PIC X(4) VALUE "NOME".
-             02 FILLER PIC X(20) VALUE SPACES.
-           
+             02 FILLER PIC X(24) VALUE SPACES.
+             02 FILLER PIC X(4) VALUE "CONC".
+
            01 REG-RELAPROV.
              02 FILLER PIC X(18) VALUE SPACES.
              02 APROV-MAT-ALU PIC X(6).
              02 FILLER PIC X(20) VALUE SPACES.
              02 APROV-NOM-ALU PIC X(30).
+             02 APROV-GRAU PIC X(1).
+
+           01 CAB-TRAILER.
+             02 FILLER PIC X(15) VALUE SPACES.
+             02 FILLER PIC X(29) VALUE "RESUMO DA TURMA".
+
+           01 LIN-MEDIA.
+             02 FILLER PIC X(15) VALUE SPACES.
+             02 FILLER PIC X(20) VALUE "MEDIA DA TURMA... ".
+             02 TRL-MEDIA PIC ZZ,99.
+
+           01 LIN-APROV.
+             02 FILLER PIC X(15) VALUE SPACES.
+             02 FILLER PIC X(20) VALUE "APROVADOS........ ".
+             02 TRL-QTD-APROV PIC ZZZ9.
+             02 FILLER PIC X(4) VALUE " -  ".
+             02 TRL-PCT-APROV PIC ZZ9,99.
+             02 FILLER PIC X(1) VALUE "%".
+
+           01 LIN-REPROV.
+             02 FILLER PIC X(15) VALUE SPACES.
+             02 FILLER PIC X(20) VALUE "REPROVADOS....... ".
+             02 TRL-QTD-REPROV PIC ZZZ9.
+             02 FILLER PIC X(4) VALUE " -  ".
+             02 TRL-PCT-REPROV PIC ZZ9,99.
+             02 FILLER PIC X(1) VALUE "%".
+
+           01 CAB-TOP3.
+             02 FILLER PIC X(15) VALUE SPACES.
+             02 FILLER PIC X(29) VALUE "TOP 3 MAIORES NOTAS".
+
+           01 LIN-TOP3.
+             02 FILLER PIC X(15) VALUE SPACES.
+             02 TOP3-POS PIC 9.
+             02 FILLER PIC X(3) VALUE "O -".
+             02 TOP3-MAT PIC ZZZZZ9.
+             02 FILLER PIC X(2) VALUE SPACES.
+             02 TOP3-NOM PIC X(20).
+             02 FILLER PIC X(2) VALUE SPACES.
+             02 TOP3-NOTA PIC Z9.
 
 
        PROCEDURE DIVISION.
        PROG-RELATORIO.
            PERFORM ABRIR.
-           PERFORM LEITURA.
-           PERFORM IMPCAB.
-           PERFORM PRINCIPAL UNTIL FLAG EQUAL 1.
+           IF WS-RESTART NOT EQUAL "S"
+             PERFORM IMPCAB.
+           PERFORM PRINCIPAL UNTIL WS-TAB-IDX > WS-QTD-TABELA.
            PERFORM FIM.
 
        ABRIR.
-           OPEN INPUT ARQALU
-                OUTPUT ARQREP RELAPROV.
-       
-       LEITURA.
-           READ ARQALU AT END MOVE 1 TO FLAG.
-       
+           PERFORM LER-CHECKPOINT.
+           PERFORM CARREGAR-TABELA.
+           PERFORM ORDENAR-TABELA.
+           IF WS-RESTART EQUAL "S"
+             OPEN EXTEND ARQREP RELAPROV
+             COMPUTE WS-TAB-IDX = WS-CKPT-KEY + 1
+           ELSE
+             OPEN OUTPUT ARQREP RELAPROV
+             MOVE 1 TO WS-TAB-IDX.
+
+       CARREGAR-TABELA.
+           OPEN INPUT ARQALU.
+           MOVE 0 TO FLAG.
+           MOVE 0 TO WS-QTD-TABELA.
+           PERFORM UNTIL FLAG EQUAL 1
+             READ ARQALU
+               AT END MOVE 1 TO FLAG
+               NOT AT END
+                 IF WS-QTD-TABELA EQUAL 500
+                   DISPLAY "ERRO: ARQALU.DAT EXCEDE LIMITE 500"
+                   CLOSE ARQALU
+                   STOP RUN
+                 ELSE
+                   COMPUTE WS-QTD-TABELA = WS-QTD-TABELA + 1
+                   MOVE MAT-ALU TO TAB-MAT-ALU(WS-QTD-TABELA)
+                   MOVE NOM-ALU TO TAB-NOM-ALU(WS-QTD-TABELA)
+                   MOVE NOTA-ALU TO TAB-NOTA-ALU(WS-QTD-TABELA)
+                 END-IF
+             END-READ.
+           CLOSE ARQALU.
+           MOVE 0 TO FLAG.
+
+       ORDENAR-TABELA.
+           PERFORM VARYING WS-SUB-I FROM 1 BY 1
+             UNTIL WS-SUB-I > WS-QTD-TABELA - 1
+               PERFORM VARYING WS-SUB-J FROM 1 BY 1
+                 UNTIL WS-SUB-J > WS-QTD-TABELA - WS-SUB-I
+                   IF TAB-NOM-ALU(WS-SUB-J) > TAB-NOM-ALU(WS-SUB-J + 1)
+                     PERFORM TROCAR-ALUNOS.
+
+       TROCAR-ALUNOS.
+           MOVE TAB-ALUNO-ITEM(WS-SUB-J) TO TAB-ALUNO-TEMP.
+           MOVE TAB-ALUNO-ITEM(WS-SUB-J + 1) TO
+             TAB-ALUNO-ITEM(WS-SUB-J).
+           MOVE TAB-ALUNO-TEMP TO TAB-ALUNO-ITEM(WS-SUB-J + 1).
+
+       LER-CHECKPOINT.
+           MOVE "N" TO WS-RESTART.
+           MOVE 0 TO WS-CKPT-KEY.
+           MOVE "N" TO WS-TRAILER-OK.
+           OPEN INPUT CKPT3.
+           IF WS-CKPT-STATUS EQUAL "00"
+             READ CKPT3
+               AT END CONTINUE
+               NOT AT END
+                 MOVE CKPT3-INDICE TO WS-CKPT-KEY
+                 MOVE CKPT3-QTD-ALUNOS TO WS-QTD-ALUNOS
+                 MOVE CKPT3-QTD-APROV TO WS-QTD-APROV
+                 MOVE CKPT3-QTD-REPROV TO WS-QTD-REPROV
+                 MOVE CKPT3-SOMA-NOTAS TO WS-SOMA-NOTAS
+                 MOVE CKPT3-CNT-DT TO CNT-DT
+                 MOVE CKPT3-CNT-PG TO CNT-PG
+                 MOVE CKPT3-TRAILER-OK TO WS-TRAILER-OK
+                 MOVE CKPT3-TOP3 TO WS-TOP3
+                 MOVE "S" TO WS-RESTART
+             END-READ
+             CLOSE CKPT3.
+
+       GRAVAR-CHECKPOINT.
+           OPEN OUTPUT CKPT3.
+           MOVE WS-TAB-IDX TO CKPT3-INDICE.
+           MOVE WS-QTD-ALUNOS TO CKPT3-QTD-ALUNOS.
+           MOVE WS-QTD-APROV TO CKPT3-QTD-APROV.
+           MOVE WS-QTD-REPROV TO CKPT3-QTD-REPROV.
+           MOVE WS-SOMA-NOTAS TO CKPT3-SOMA-NOTAS.
+           MOVE CNT-DT TO CKPT3-CNT-DT.
+           MOVE CNT-PG TO CKPT3-CNT-PG.
+           MOVE "N" TO CKPT3-TRAILER-OK.
+           MOVE WS-TOP3 TO CKPT3-TOP3.
+           WRITE REG-CKPT3.
+           CLOSE CKPT3.
+
+      * gravado depois que o resumo da turma e o trailer de ARQREP.DAT
+      * ja foram escritos, para que um restart nao repita essa secao.
+       GRAVAR-CHECKPOINT-TRAILER.
+           OPEN OUTPUT CKPT3.
+           MOVE WS-QTD-TABELA TO CKPT3-INDICE.
+           MOVE WS-QTD-ALUNOS TO CKPT3-QTD-ALUNOS.
+           MOVE WS-QTD-APROV TO CKPT3-QTD-APROV.
+           MOVE WS-QTD-REPROV TO CKPT3-QTD-REPROV.
+           MOVE WS-SOMA-NOTAS TO CKPT3-SOMA-NOTAS.
+           MOVE CNT-DT TO CKPT3-CNT-DT.
+           MOVE CNT-PG TO CKPT3-CNT-PG.
+           MOVE "S" TO CKPT3-TRAILER-OK.
+           MOVE WS-TOP3 TO CKPT3-TOP3.
+           WRITE REG-CKPT3.
+           CLOSE CKPT3.
+
+       LIMPAR-CHECKPOINT.
+           OPEN OUTPUT CKPT3.
+           CLOSE CKPT3.
+
        FIM.
-           CLOSE ARQALU ARQREP RELAPROV.
+           IF WS-TRAILER-OK NOT EQUAL "S"
+             PERFORM IMPRIME-TRAILER
+             PERFORM GRAVA-TRAILER-REP
+             PERFORM GRAVAR-AUDITORIA
+             MOVE "S" TO WS-TRAILER-OK
+             PERFORM GRAVAR-CHECKPOINT-TRAILER.
+           CLOSE ARQREP RELAPROV.
+           PERFORM LIMPAR-CHECKPOINT.
            STOP RUN.
-       
+
+       GRAVAR-AUDITORIA.
+           OPEN EXTEND AUDITLOG.
+           IF WS-AUD-STATUS NOT EQUAL "00"
+             OPEN OUTPUT AUDITLOG.
+           MOVE FUNCTION CURRENT-DATE TO WS-AUD-DATA-HORA.
+           MOVE SPACES TO LIN-AUDITLOG.
+           MOVE "EX3" TO AUD-PROGRAMA.
+           MOVE WS-AUD-DATA-HORA TO AUD-DATA-HORA.
+           MOVE WS-QTD-ALUNOS TO AUD-LIDOS.
+           MOVE WS-QTD-REPROV TO AUD-GRAVADOS.
+           MOVE WS-QTD-APROV TO AUD-GRAVADOS-2.
+           MOVE 0 TO AUD-REJEITADOS.
+           WRITE REG-AUDITLOG FROM LIN-AUDITLOG.
+           CLOSE AUDITLOG.
+
        PRINCIPAL.
 
+           MOVE TAB-MAT-ALU(WS-TAB-IDX) TO MAT-ALU.
+           MOVE TAB-NOM-ALU(WS-TAB-IDX) TO NOM-ALU.
+           MOVE TAB-NOTA-ALU(WS-TAB-IDX) TO NOTA-ALU.
+           COMPUTE WS-QTD-ALUNOS = WS-QTD-ALUNOS + 1.
+           COMPUTE WS-SOMA-NOTAS = WS-SOMA-NOTAS + NOTA-ALU.
+           PERFORM ATUALIZA-TOP3.
+           PERFORM CALC-GRAU.
            IF NOTA-ALU LESS THAN 6
+             COMPUTE WS-QTD-REPROV = WS-QTD-REPROV + 1
              PERFORM WRITE-REP
-           ELSE 
+           ELSE
+             COMPUTE WS-QTD-APROV = WS-QTD-APROV + 1
              PERFORM WRITE-APROV
              COMPUTE CNT-DT = CNT-DT + 1.
            IF CNT-DT EQUAL 19
              PERFORM IMPCAB
              MOVE 0 TO CNT-DT.
-           PERFORM LEITURA.
+           PERFORM GRAVAR-CHECKPOINT.
+           COMPUTE WS-TAB-IDX = WS-TAB-IDX + 1.
+
+       ATUALIZA-TOP3.
+           IF NOTA-ALU > WS-TOP3-NOTA(1)
+             MOVE WS-TOP3-ITEM(2) TO WS-TOP3-ITEM(3)
+             MOVE WS-TOP3-ITEM(1) TO WS-TOP3-ITEM(2)
+             MOVE NOTA-ALU TO WS-TOP3-NOTA(1)
+             MOVE MAT-ALU TO WS-TOP3-MAT(1)
+             MOVE NOM-ALU TO WS-TOP3-NOM(1)
+           ELSE
+             IF NOTA-ALU > WS-TOP3-NOTA(2)
+               MOVE WS-TOP3-ITEM(2) TO WS-TOP3-ITEM(3)
+               MOVE NOTA-ALU TO WS-TOP3-NOTA(2)
+               MOVE MAT-ALU TO WS-TOP3-MAT(2)
+               MOVE NOM-ALU TO WS-TOP3-NOM(2)
+             ELSE
+               IF NOTA-ALU > WS-TOP3-NOTA(3)
+                 MOVE NOTA-ALU TO WS-TOP3-NOTA(3)
+                 MOVE MAT-ALU TO WS-TOP3-MAT(3)
+                 MOVE NOM-ALU TO WS-TOP3-NOM(3).
+
+       IMPRIME-TRAILER.
+           IF WS-QTD-ALUNOS > 0
+             COMPUTE WS-MEDIA-TURMA ROUNDED =
+               WS-SOMA-NOTAS / WS-QTD-ALUNOS
+             COMPUTE WS-PCT-APROV ROUNDED =
+               WS-QTD-APROV * 100 / WS-QTD-ALUNOS
+             COMPUTE WS-PCT-REPROV ROUNDED =
+               WS-QTD-REPROV * 100 / WS-QTD-ALUNOS.
+           WRITE REGAPROV FROM CAB-TRAILER BEFORE ADVANCING 2 LINES.
+           MOVE WS-MEDIA-TURMA TO TRL-MEDIA.
+           WRITE REGAPROV FROM LIN-MEDIA BEFORE ADVANCING 1 LINE.
+           MOVE WS-QTD-APROV TO TRL-QTD-APROV.
+           MOVE WS-PCT-APROV TO TRL-PCT-APROV.
+           WRITE REGAPROV FROM LIN-APROV BEFORE ADVANCING 1 LINE.
+           MOVE WS-QTD-REPROV TO TRL-QTD-REPROV.
+           MOVE WS-PCT-REPROV TO TRL-PCT-REPROV.
+           WRITE REGAPROV FROM LIN-REPROV BEFORE ADVANCING 1 LINE.
+           WRITE REGAPROV FROM CAB-TOP3 BEFORE ADVANCING 2 LINES.
+           PERFORM VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > 3
+             IF WS-TOP3-NOTA(WS-SUB) > 0
+               MOVE WS-SUB TO TOP3-POS
+               MOVE WS-TOP3-MAT(WS-SUB) TO TOP3-MAT
+               MOVE WS-TOP3-NOM(WS-SUB) TO TOP3-NOM
+               MOVE WS-TOP3-NOTA(WS-SUB) TO TOP3-NOTA
+               WRITE REGAPROV FROM LIN-TOP3 BEFORE ADVANCING 1 LINE.
 
        IMPCAB.
            MOVE CNT-PG TO PG-NUM.
@@ -105,13 +411,34 @@
            WRITE REGAPROV FROM CAB-02 BEFORE ADVANCING 2 LINES.
            COMPUTE CNT-PG = CNT-PG + 1.
 
+       GRAVA-TRAILER-REP.
+           MOVE WS-QTD-ALUNOS TO TR-QTD-LIDOS.
+           MOVE WS-QTD-REPROV TO TR-QTD-REPROV.
+           WRITE REGREP-TRAILER.
+
+       CALC-GRAU.
+           IF NOTA-ALU >= 9
+             MOVE "A" TO WS-GRAU
+           ELSE
+             IF NOTA-ALU >= 8
+               MOVE "B" TO WS-GRAU
+             ELSE
+               IF NOTA-ALU >= 7
+                 MOVE "C" TO WS-GRAU
+               ELSE
+                 IF NOTA-ALU >= 6
+                   MOVE "D" TO WS-GRAU
+                 ELSE
+                   MOVE "F" TO WS-GRAU.
+
        WRITE-REP.
            MOVE MAT-ALU TO REP-MAT-ALU.
            MOVE NOM-ALU TO REP-NOM-ALU.
-           WRITE REGREP.  
+           MOVE WS-GRAU TO REP-GRAU.
+           WRITE REGREP.
 
        WRITE-APROV.
            MOVE MAT-ALU TO APROV-MAT-ALU.
            MOVE NOM-ALU TO APROV-NOM-ALU.
+           MOVE WS-GRAU TO APROV-GRAU.
            WRITE REGAPROV FROM REG-RELAPROV BEFORE ADVANCING 1 LINE.
-           
\ No newline at end of file
