@@ -0,0 +1,104 @@
+//FOLHA    JOB (ACCT),'BATCH FOLHA',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*
+//* JOB STREAM DA FOLHA: CONVERSAO DE NUMEROS (EX2), RELATORIO DE
+//* ALUNOS (EX3) E FOLHA DE PAGAMENTO (EX4), EXECUTADOS EM SEQUENCIA.
+//* CADA PASSO SO RODA SE OS PASSOS ANTERIORES TERMINARAM COM RC<4.
+//*
+//* OBS: OS PROGRAMAS DESTE JOB USAM "ASSIGN TO DISK" COM
+//* "VALUE OF FILE-ID" FIXO NO FONTE COBOL (NAO HA INDIRECAO POR
+//* DDNAME). AS DD ABAIXO DOCUMENTAM O FLUXO DE DATASETS ENTRE OS
+//* PASSOS PARA FINS OPERACIONAIS; O ROTEAMENTO REAL DE ARQUIVO
+//* OCORRE PELO DIRETORIO CORRENTE DE EXECUCAO, NAO PELA DD.
+//*
+//* OBS2: OS DISP=(NEW,CATLG,DELETE) E DCB= ABAIXO SAO ILUSTRATIVOS,
+//* PARA UMA PRIMEIRA CARGA DOS DATASETS DE SAIDA. NUM AMBIENTE MVS
+//* REAL, RODADAS SUBSEQUENTES DESTE JOB PRECISAM TROCAR PARA
+//* DISP=(MOD,CATLG,CATLG) OU EQUIVALENTE (OU UM PASSO DE DELETE/
+//* REDEFINICAO ANTES DO STEP), CASO CONTRARIO A ALOCACAO FALHA POR
+//* O DATASET JA EXISTIR. NAO COPIAR ESTAS DD LITERALMENTE PARA
+//* PRODUCAO SEM AJUSTAR O DISP CONFORME A POLITICA DE RETENCAO DE
+//* CADA DATASET.
+//*
+//* OBS3: OS TRES PROGRAMAS COMPARTILHAM O MESMO PROGRAM-ID (PGR1),
+//* ENTAO CADA UM E LINKADO EM SEU PROPRIO LOADLIB (MEMBRO PGR1) E
+//* O STEPLIB DE CADA STEP APONTA PARA O LOADLIB CORRESPONDENTE.
+//* CKPT2/CKPT3/CKPT4 E AUDITLOG USAM DISP=(MOD,CATLG,CATLG) COM
+//* UNIT/SPACE PARA QUE A PRIMEIRA EXECUCAO (DATASET AINDA NAO
+//* CATALOGADO) ALOQUE O ARQUIVO EM VEZ DE FALHAR COMO DISP=SHR
+//* FALHARIA; EM RODADAS SEGUINTES O MOD SIMPLESMENTE ESTENDE O
+//* DATASET JA CATALOGADO (VAZIO, POIS OS PROGRAMAS LIMPAM O
+//* CHECKPOINT AO TERMINAR COM SUCESSO).
+//*
+//STEP010  EXEC PGM=PGR1
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB.EX2,DISP=SHR
+//NUMDEC   DD DSN=PROD.BATCH.NUMDEC,DISP=SHR
+//NUMBIN   DD DSN=PROD.BATCH.NUMBIN,DISP=(NEW,CATLG,DELETE),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=8)
+//ERRODEC  DD DSN=PROD.BATCH.ERRODEC,DISP=(NEW,CATLG,DELETE),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=80)
+//NUMHEX   DD DSN=PROD.BATCH.NUMHEX,DISP=(NEW,CATLG,DELETE),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=2)
+//CKPT2    DD DSN=PROD.BATCH.CKPT2,DISP=(MOD,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=13)
+//AUDITLOG DD DSN=PROD.BATCH.AUDITLOG,DISP=(MOD,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=80)
+//SYSOUT   DD SYSOUT=*
+//*
+//* STEP015 RODA O PASSO INVERSO (BIN-TO-DEC) DO MESMO LOAD MODULE,
+//* PARA AUDITAR NUMBIN.DAT GERADO PELO STEP010 (RESTAURACAO DE FITA
+//* OU SUSPEITA DE ERRO DE TRANSMISSAO). NAO BLOQUEIA STEP020/STEP030
+//* SE FALHAR, POIS NENHUM DOS DOIS CONSOME A SAIDA DESTE PASSO.
+//*
+//STEP015  EXEC PGM=PGR1,PARM='B',COND=(4,GE,STEP010)
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB.EX2,DISP=SHR
+//NUMBIN   DD DSN=PROD.BATCH.NUMBIN,DISP=SHR
+//NUMDEC2  DD DSN=PROD.BATCH.NUMDEC2,DISP=(NEW,CATLG,DELETE),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=2)
+//ERROBIN  DD DSN=PROD.BATCH.ERROBIN,DISP=(NEW,CATLG,DELETE),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=80)
+//CKPT2B   DD DSN=PROD.BATCH.CKPT2B,DISP=(MOD,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=13)
+//AUDITLOG DD DSN=PROD.BATCH.AUDITLOG,DISP=(MOD,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=80)
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP020  EXEC PGM=PGR1,COND=(4,GE,STEP010)
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB.EX3,DISP=SHR
+//ARQALU   DD DSN=PROD.BATCH.ARQALU,DISP=SHR
+//ARQREP   DD DSN=PROD.BATCH.ARQREP,DISP=(NEW,CATLG,DELETE),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=27)
+//RELAPROV DD SYSOUT=*
+//CKPT3    DD DSN=PROD.BATCH.CKPT3,DISP=(MOD,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=110)
+//AUDITLOG DD DSN=PROD.BATCH.AUDITLOG,DISP=(MOD,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=80)
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP030  EXEC PGM=PGR1,COND=((4,GE,STEP010),(4,GE,STEP020))
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB.EX4,DISP=SHR
+//CADFUNC  DD DSN=PROD.BATCH.CADFUNC,DISP=SHR
+//HOLERITE DD SYSOUT=*
+//BANCO    DD DSN=PROD.BATCH.BANCO,DISP=(NEW,CATLG,DELETE),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=25)
+//CKPT4    DD DSN=PROD.BATCH.CKPT4,DISP=(MOD,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=1127)
+//AUDITLOG DD DSN=PROD.BATCH.AUDITLOG,DISP=(MOD,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=80)
+//SYSOUT   DD SYSOUT=*
+//
