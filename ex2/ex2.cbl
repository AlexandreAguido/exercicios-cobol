@@ -1,77 +1,465 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PGR1.
-      *este programa converte numeros decimais de 0 a 99
-      *para numeros binarios utilizando vetores
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-           SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
-
-       INPUT-OUTPUT SECTION.
-           SELECT NUMDEC ASSIGN TO DISK
-           ORGANIZATION IS LINE SEQUENTIAL.
-
-           SELECT NUMBIN ASSIGN TO DISK
-           ORGANIZATION IS LINE SEQUENTIAL.
-
-       DATA DIVISION.
-
-       FILE SECTION.
-           FD NUMDEC
-             LABEL RECORD ARE STANDARD 
-             VALUE OF FILE-ID IS "NUMDEC.DAT".
-
-             01 REG-NUMDEC.
-                02 DEC PIC 9(2).
-
-           FD NUMBIN
-             LABEL RECORD ARE STANDARD
-             VALUE OF FILE-ID IS "NUMBIN.DAT".
-
-             01 REG-NUMBIN.
-                02 BIN PIC 9(8).
-                    
-
-           WORKING-STORAGE SECTION.
-           01  RESTO PIC 9(1).
-           01  CONTADOR PIC 9(1).
-           01  BIT-TABLE.
-               05 BIT-ITEM PIC 9(1) OCCURS 8 TIMES.
-           77  FLAG PIC 9(1) VALUE 0.
-
-
-       PROCEDURE DIVISION.
-       PROG-COBOL.
-           PERFORM INICIO.
-           PERFORM PRINCIPAL UNTIL FLAG EQUAL 1.         
-
-       INICIO.
-           OPEN INPUT NUMDEC OUTPUT NUMBIN.
-
-       LEITURA.
-           READ NUMDEC AT END MOVE 1 TO FLAG.
-
-       PRINCIPAL.
-           PERFORM LEITURA.
-           IF FLAG EQUAL 1 PERFORM FIM.
-           MOVE 1 TO CONTADOR.
-           PERFORM ZERAVETOR 8 TIMES.
-           MOVE 8 TO CONTADOR.
-           PERFORM DEC-TO-BIN UNTIL DEC EQUAL 0.
-           PERFORM GRAVAR.
-       
-       ZERAVETOR.
-           MOVE 0 TO BIT-ITEM(CONTADOR).
-           COMPUTE CONTADOR = CONTADOR + 1.
-
-       DEC-TO-BIN.
-           DIVIDE DEC BY 2 GIVING DEC REMAINDER RESTO.
-           MOVE RESTO TO BIT-ITEM(CONTADOR).
-           COMPUTE CONTADOR = CONTADOR - 1.
-
-       GRAVAR.
-           MOVE BIT-TABLE TO BIN.
-           WRITE REG-NUMBIN.
-
-       FIM.
-           CLOSE NUMDEC NUMBIN.
-           STOP RUN.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PGR1.
+      *este programa converte numeros decimais de 0 a 99
+      *para numeros binarios utilizando vetores
+      *aceita um parametro de modo na linha de comando:
+      *"B" roda o passo inverso (BIN-TO-DEC), lendo NUMBIN.DAT
+      *e gravando NUMDEC2.DAT; qualquer outro valor (ou omitido)
+      *roda o passo normal (DEC-TO-BIN)
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+           SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+           SELECT NUMDEC ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT NUMBIN ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT NUMDEC2 ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT ERRODEC ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT ERROBIN ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT NUMHEX ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CKPT2 ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-CKPT-STATUS.
+
+           SELECT CKPT2B ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-CKPT-STATUS-INV.
+
+           SELECT AUDITLOG ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-AUD-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+           FD NUMDEC
+             LABEL RECORD ARE STANDARD
+             VALUE OF FILE-ID IS "NUMDEC.DAT".
+
+             01 REG-NUMDEC.
+                02 DEC PIC 9(2).
+                02 DEC-X REDEFINES DEC PIC X(2).
+
+           FD NUMBIN
+             LABEL RECORD ARE STANDARD
+             VALUE OF FILE-ID IS "NUMBIN.DAT".
+
+             01 REG-NUMBIN.
+                02 BIN PIC 9(8).
+                02 BIN-X REDEFINES BIN PIC X(8).
+
+           FD NUMDEC2
+             LABEL RECORD ARE STANDARD
+             VALUE OF FILE-ID IS "NUMDEC2.DAT".
+
+             01 REG-NUMDEC2.
+                02 DEC2 PIC 9(2).
+
+           FD ERRODEC
+             LABEL RECORD IS OMITTED
+             VALUE OF FILE-ID IS "ERRODEC.DAT".
+
+             01 REG-ERRODEC PIC X(80).
+
+           FD ERROBIN
+             LABEL RECORD IS OMITTED
+             VALUE OF FILE-ID IS "ERROBIN.DAT".
+
+             01 REG-ERROBIN PIC X(80).
+
+           FD NUMHEX
+             LABEL RECORD ARE STANDARD
+             VALUE OF FILE-ID IS "NUMHEX.DAT".
+
+             01 REG-NUMHEX.
+                02 HEX-VAL PIC X(2).
+
+           FD CKPT2
+             LABEL RECORD IS OMITTED
+             VALUE OF FILE-ID IS "CKPT2.DAT".
+
+             01 REG-CKPT2.
+                02 CKPT2-NUM-REG PIC 9(6).
+                02 CKPT2-NUM-ERROS PIC 9(6).
+                02 CKPT2-TRAILER-OK PIC X(1).
+
+           FD CKPT2B
+             LABEL RECORD IS OMITTED
+             VALUE OF FILE-ID IS "CKPT2B.DAT".
+
+             01 REG-CKPT2B.
+                02 CKPT2B-NUM-REG PIC 9(6).
+                02 CKPT2B-NUM-ERROS PIC 9(6).
+                02 CKPT2B-TRAILER-OK PIC X(1).
+
+           FD AUDITLOG
+             LABEL RECORD IS OMITTED
+             VALUE OF FILE-ID IS "AUDITLOG.DAT".
+
+             01 REG-AUDITLOG PIC X(80).
+
+
+           WORKING-STORAGE SECTION.
+           01  RESTO PIC 9(1).
+           01  CONTADOR PIC 9(1).
+           01  BIT-TABLE.
+               05 BIT-ITEM PIC 9(1) OCCURS 8 TIMES.
+           77  FLAG PIC 9(1) VALUE 0.
+           77  WS-MODO PIC X(1) VALUE SPACE.
+           77  WS-NUM-REG PIC 9(6) VALUE 0.
+           77  WS-NUM-ERROS PIC 9(6) VALUE 0.
+           77  WS-DEC-ORIG PIC 9(2).
+           77  WS-HEX-HI PIC 9(2).
+           77  WS-HEX-LO PIC 9(2).
+           77  WS-CKPT-STATUS PIC X(2).
+           77  WS-CKPT-STATUS-INV PIC X(2).
+           77  WS-CKPT-KEY PIC 9(6) VALUE 0.
+           77  WS-CKPT-ERROS PIC 9(6) VALUE 0.
+           77  WS-RESTART PIC X(1) VALUE "N".
+           77  WS-TRAILER-OK PIC X(1) VALUE "N".
+           77  WS-TRAILER-OK-INV PIC X(1) VALUE "N".
+           77  WS-NUM-REG-INV PIC 9(6) VALUE 0.
+           77  WS-NUM-ERROS-INV PIC 9(6) VALUE 0.
+           77  WS-CKPT-ERROS-INV PIC 9(6) VALUE 0.
+           77  WS-DEC2-ACC PIC 9(4) VALUE 0.
+           77  WS-BIN-INVALIDO PIC X(1) VALUE "N".
+           77  WS-AUD-STATUS PIC X(2).
+           77  WS-AUD-DATA-HORA PIC X(21).
+
+      * AUD-GRAVADOS registra o arquivo de saida principal do passo
+      * (NUMBIN no DTOB, NUMDEC2 no BTOD); AUD-GRAVADOS-2 registra o
+      * arquivo de saida secundario do mesmo passo (NUMHEX no DTOB;
+      * fica zerado no BTOD, que so gera NUMDEC2).
+           01 LIN-AUDITLOG.
+             02 AUD-PROGRAMA PIC X(8).
+             02 FILLER PIC X(1) VALUE SPACE.
+             02 AUD-DATA-HORA PIC X(21).
+             02 FILLER PIC X(1) VALUE SPACE.
+             02 AUD-LIDOS PIC 9(6).
+             02 FILLER PIC X(1) VALUE SPACE.
+             02 AUD-GRAVADOS PIC 9(6).
+             02 FILLER PIC X(1) VALUE SPACE.
+             02 AUD-REJEITADOS PIC 9(6).
+             02 FILLER PIC X(1) VALUE SPACE.
+             02 AUD-GRAVADOS-2 PIC 9(6).
+
+           01  HEX-DIGITS PIC X(16) VALUE "0123456789ABCDEF".
+           01  HEX-DIGIT-TAB REDEFINES HEX-DIGITS.
+               05 HEX-DIGIT PIC X(1) OCCURS 16 TIMES.
+
+           01 CAB-ERRO.
+             02 FILLER PIC X(15) VALUE SPACES.
+             02 FILLER PIC X(35)
+                VALUE "RELATORIO DE ERROS - NUMDEC.DAT".
+
+           01 DET-ERRO.
+             02 FILLER PIC X(10) VALUE SPACES.
+             02 FILLER PIC X(9) VALUE "REGISTRO ".
+             02 DET-NUM-REG PIC ZZZ.ZZ9.
+             02 FILLER PIC X(16) VALUE " VALOR INVALIDO ".
+             02 DET-VALOR PIC X(2).
+
+           01 TOT-ERRO.
+             02 FILLER PIC X(10) VALUE SPACES.
+             02 FILLER PIC X(28) VALUE "TOTAL DE REGISTROS COM ERRO ".
+             02 TOT-NUM-ERROS PIC ZZZ.ZZ9.
+
+           01 CAB-ERRO2.
+             02 FILLER PIC X(15) VALUE SPACES.
+             02 FILLER PIC X(35)
+                VALUE "RELATORIO DE ERROS - NUMBIN.DAT".
+
+           01 DET-ERRO2.
+             02 FILLER PIC X(10) VALUE SPACES.
+             02 FILLER PIC X(9) VALUE "REGISTRO ".
+             02 DET-NUM-REG2 PIC ZZZ.ZZ9.
+             02 FILLER PIC X(15) VALUE " BINARIO INVAL ".
+             02 DET-VALOR2 PIC X(8).
+
+           01 TOT-ERRO2.
+             02 FILLER PIC X(10) VALUE SPACES.
+             02 FILLER PIC X(28) VALUE "TOTAL DE REGISTROS COM ERRO ".
+             02 TOT-NUM-ERROS2 PIC ZZZ.ZZ9.
+
+       PROCEDURE DIVISION.
+       PROG-COBOL.
+           ACCEPT WS-MODO FROM COMMAND-LINE.
+           IF WS-MODO EQUAL "B" OR WS-MODO EQUAL "b"
+             PERFORM BIN-TO-DEC-PASS
+           ELSE
+             PERFORM DEC-TO-BIN-PASS.
+
+      ******************************************************
+      * PASSO NORMAL: NUMDEC.DAT -> NUMBIN.DAT
+      ******************************************************
+       DEC-TO-BIN-PASS.
+           PERFORM INICIO.
+           PERFORM PRINCIPAL UNTIL FLAG EQUAL 1.
+           PERFORM FIM.
+
+       INICIO.
+           MOVE 0 TO FLAG.
+           MOVE 0 TO WS-NUM-REG.
+           MOVE 0 TO WS-NUM-ERROS.
+           PERFORM LER-CHECKPOINT.
+           IF WS-RESTART EQUAL "S"
+             OPEN INPUT NUMDEC
+             OPEN EXTEND NUMBIN ERRODEC NUMHEX
+             MOVE WS-CKPT-ERROS TO WS-NUM-ERROS
+             PERFORM AVANCAR-CHECKPOINT
+           ELSE
+             OPEN INPUT NUMDEC OUTPUT NUMBIN ERRODEC NUMHEX
+             WRITE REG-ERRODEC FROM CAB-ERRO.
+
+       LER-CHECKPOINT.
+           MOVE "N" TO WS-RESTART.
+           MOVE 0 TO WS-CKPT-KEY.
+           MOVE 0 TO WS-CKPT-ERROS.
+           MOVE "N" TO WS-TRAILER-OK.
+           OPEN INPUT CKPT2.
+           IF WS-CKPT-STATUS EQUAL "00"
+             READ CKPT2
+               AT END CONTINUE
+               NOT AT END
+                 MOVE CKPT2-NUM-REG TO WS-CKPT-KEY
+                 MOVE CKPT2-NUM-ERROS TO WS-CKPT-ERROS
+                 MOVE CKPT2-TRAILER-OK TO WS-TRAILER-OK
+                 MOVE "S" TO WS-RESTART
+             END-READ
+             CLOSE CKPT2.
+
+       AVANCAR-CHECKPOINT.
+           PERFORM UNTIL WS-NUM-REG >= WS-CKPT-KEY OR FLAG EQUAL 1
+             READ NUMDEC AT END MOVE 1 TO FLAG
+             IF FLAG NOT EQUAL 1
+               COMPUTE WS-NUM-REG = WS-NUM-REG + 1.
+
+       GRAVAR-CHECKPOINT.
+           OPEN OUTPUT CKPT2.
+           MOVE WS-NUM-REG TO CKPT2-NUM-REG.
+           MOVE WS-NUM-ERROS TO CKPT2-NUM-ERROS.
+           MOVE "N" TO CKPT2-TRAILER-OK.
+           WRITE REG-CKPT2.
+           CLOSE CKPT2.
+
+      * gravado depois que o rodape de ERRODEC.DAT ja foi escrito, para
+      * que um restart nao repita o rodape (o passo de leitura ja
+      * esgotado apenas fecha os arquivos e limpa o checkpoint).
+       GRAVAR-CHECKPOINT-TRAILER.
+           OPEN OUTPUT CKPT2.
+           MOVE WS-NUM-REG TO CKPT2-NUM-REG.
+           MOVE WS-NUM-ERROS TO CKPT2-NUM-ERROS.
+           MOVE "S" TO CKPT2-TRAILER-OK.
+           WRITE REG-CKPT2.
+           CLOSE CKPT2.
+
+       LIMPAR-CHECKPOINT.
+           OPEN OUTPUT CKPT2.
+           CLOSE CKPT2.
+
+       LEITURA.
+           READ NUMDEC AT END MOVE 1 TO FLAG.
+
+       PRINCIPAL.
+           PERFORM LEITURA.
+           IF FLAG EQUAL 1 PERFORM FIM.
+           COMPUTE WS-NUM-REG = WS-NUM-REG + 1.
+           IF DEC IS NOT NUMERIC
+             PERFORM GRAVA-ERRO
+           ELSE
+             MOVE DEC TO WS-DEC-ORIG
+             MOVE 1 TO CONTADOR
+             PERFORM ZERAVETOR 8 TIMES
+             MOVE 8 TO CONTADOR
+             PERFORM DEC-TO-BIN UNTIL DEC EQUAL 0
+             PERFORM GRAVAR
+             PERFORM GRAVAR-HEX.
+           PERFORM GRAVAR-CHECKPOINT.
+
+       GRAVA-ERRO.
+           COMPUTE WS-NUM-ERROS = WS-NUM-ERROS + 1.
+           MOVE WS-NUM-REG TO DET-NUM-REG.
+           MOVE DEC-X TO DET-VALOR.
+           WRITE REG-ERRODEC FROM DET-ERRO.
+           MOVE 99999999 TO BIN.
+           WRITE REG-NUMBIN.
+           MOVE "XX" TO HEX-VAL.
+           WRITE REG-NUMHEX.
+
+       ZERAVETOR.
+           MOVE 0 TO BIT-ITEM(CONTADOR).
+           COMPUTE CONTADOR = CONTADOR + 1.
+
+       DEC-TO-BIN.
+           DIVIDE DEC BY 2 GIVING DEC REMAINDER RESTO.
+           MOVE RESTO TO BIT-ITEM(CONTADOR).
+           COMPUTE CONTADOR = CONTADOR - 1.
+
+       GRAVAR.
+           MOVE BIT-TABLE TO BIN.
+           WRITE REG-NUMBIN.
+
+       GRAVAR-HEX.
+           DIVIDE WS-DEC-ORIG BY 16 GIVING WS-HEX-HI
+             REMAINDER WS-HEX-LO.
+           MOVE HEX-DIGIT(WS-HEX-HI + 1) TO HEX-VAL(1:1).
+           MOVE HEX-DIGIT(WS-HEX-LO + 1) TO HEX-VAL(2:1).
+           WRITE REG-NUMHEX.
+
+       FIM.
+           IF WS-TRAILER-OK NOT EQUAL "S"
+             MOVE WS-NUM-ERROS TO TOT-NUM-ERROS
+             WRITE REG-ERRODEC FROM TOT-ERRO
+             MOVE SPACES TO LIN-AUDITLOG
+             MOVE "EX2-DTOB" TO AUD-PROGRAMA
+             MOVE WS-NUM-REG TO AUD-LIDOS
+             MOVE WS-NUM-REG TO AUD-GRAVADOS
+             MOVE WS-NUM-ERROS TO AUD-REJEITADOS
+             MOVE AUD-GRAVADOS TO AUD-GRAVADOS-2
+             PERFORM GRAVAR-AUDITORIA
+             MOVE "S" TO WS-TRAILER-OK
+             PERFORM GRAVAR-CHECKPOINT-TRAILER.
+           CLOSE NUMDEC NUMBIN ERRODEC NUMHEX.
+           PERFORM LIMPAR-CHECKPOINT.
+           STOP RUN.
+
+       GRAVAR-AUDITORIA.
+           OPEN EXTEND AUDITLOG.
+           IF WS-AUD-STATUS NOT EQUAL "00"
+             OPEN OUTPUT AUDITLOG.
+           MOVE FUNCTION CURRENT-DATE TO WS-AUD-DATA-HORA.
+           MOVE WS-AUD-DATA-HORA TO AUD-DATA-HORA.
+           WRITE REG-AUDITLOG FROM LIN-AUDITLOG.
+           CLOSE AUDITLOG.
+
+      ******************************************************
+      * PASSO INVERSO: NUMBIN.DAT -> NUMDEC2.DAT
+      ******************************************************
+       BIN-TO-DEC-PASS.
+           PERFORM INICIO-INV.
+           PERFORM PRINCIPAL-INV UNTIL FLAG EQUAL 1.
+           PERFORM FIM-INV.
+
+       INICIO-INV.
+           MOVE 0 TO FLAG.
+           MOVE 0 TO WS-NUM-REG-INV.
+           MOVE 0 TO WS-NUM-ERROS-INV.
+           PERFORM LER-CHECKPOINT-INV.
+           IF WS-RESTART EQUAL "S"
+             OPEN INPUT NUMBIN
+             OPEN EXTEND NUMDEC2 ERROBIN
+             MOVE WS-CKPT-ERROS-INV TO WS-NUM-ERROS-INV
+             PERFORM AVANCAR-CHECKPOINT-INV
+           ELSE
+             OPEN INPUT NUMBIN OUTPUT NUMDEC2 ERROBIN
+             WRITE REG-ERROBIN FROM CAB-ERRO2.
+
+       LER-CHECKPOINT-INV.
+           MOVE "N" TO WS-RESTART.
+           MOVE 0 TO WS-CKPT-KEY.
+           MOVE 0 TO WS-CKPT-ERROS-INV.
+           MOVE "N" TO WS-TRAILER-OK-INV.
+           OPEN INPUT CKPT2B.
+           IF WS-CKPT-STATUS-INV EQUAL "00"
+             READ CKPT2B
+               AT END CONTINUE
+               NOT AT END
+                 MOVE CKPT2B-NUM-REG TO WS-CKPT-KEY
+                 MOVE CKPT2B-NUM-ERROS TO WS-CKPT-ERROS-INV
+                 MOVE CKPT2B-TRAILER-OK TO WS-TRAILER-OK-INV
+                 MOVE "S" TO WS-RESTART
+             END-READ
+             CLOSE CKPT2B.
+
+       AVANCAR-CHECKPOINT-INV.
+           PERFORM UNTIL WS-NUM-REG-INV >= WS-CKPT-KEY OR FLAG EQUAL 1
+             READ NUMBIN AT END MOVE 1 TO FLAG
+             IF FLAG NOT EQUAL 1
+               COMPUTE WS-NUM-REG-INV = WS-NUM-REG-INV + 1.
+
+       GRAVAR-CHECKPOINT-INV.
+           OPEN OUTPUT CKPT2B.
+           MOVE WS-NUM-REG-INV TO CKPT2B-NUM-REG.
+           MOVE WS-NUM-ERROS-INV TO CKPT2B-NUM-ERROS.
+           MOVE "N" TO CKPT2B-TRAILER-OK.
+           WRITE REG-CKPT2B.
+           CLOSE CKPT2B.
+
+       GRAVAR-CHECKPOINT-TRAILER-INV.
+           OPEN OUTPUT CKPT2B.
+           MOVE WS-NUM-REG-INV TO CKPT2B-NUM-REG.
+           MOVE WS-NUM-ERROS-INV TO CKPT2B-NUM-ERROS.
+           MOVE "S" TO CKPT2B-TRAILER-OK.
+           WRITE REG-CKPT2B.
+           CLOSE CKPT2B.
+
+       LIMPAR-CHECKPOINT-INV.
+           OPEN OUTPUT CKPT2B.
+           CLOSE CKPT2B.
+
+       LEITURA-INV.
+           READ NUMBIN AT END MOVE 1 TO FLAG.
+
+       PRINCIPAL-INV.
+           PERFORM LEITURA-INV.
+           IF FLAG EQUAL 1 PERFORM FIM-INV.
+           COMPUTE WS-NUM-REG-INV = WS-NUM-REG-INV + 1.
+           MOVE BIN TO BIT-TABLE.
+           MOVE "N" TO WS-BIN-INVALIDO.
+           PERFORM BIN-TO-DEC.
+           IF WS-BIN-INVALIDO EQUAL "S" OR WS-DEC2-ACC > 99
+             PERFORM GRAVA-ERRO-INV
+           ELSE
+             MOVE WS-DEC2-ACC TO DEC2.
+           PERFORM GRAVAR-INV.
+           PERFORM GRAVAR-CHECKPOINT-INV.
+
+       BIN-TO-DEC.
+           MOVE 0 TO WS-DEC2-ACC.
+           MOVE 1 TO CONTADOR.
+           PERFORM SOMA-BIT 8 TIMES.
+
+       SOMA-BIT.
+           IF BIT-ITEM(CONTADOR) > 1
+             MOVE "S" TO WS-BIN-INVALIDO.
+           COMPUTE WS-DEC2-ACC = WS-DEC2-ACC * 2 + BIT-ITEM(CONTADOR).
+           COMPUTE CONTADOR = CONTADOR + 1.
+
+       GRAVA-ERRO-INV.
+           COMPUTE WS-NUM-ERROS-INV = WS-NUM-ERROS-INV + 1.
+           MOVE WS-NUM-REG-INV TO DET-NUM-REG2.
+           MOVE BIN-X TO DET-VALOR2.
+           WRITE REG-ERROBIN FROM DET-ERRO2.
+           MOVE WS-DEC2-ACC TO DEC2.
+
+       GRAVAR-INV.
+           WRITE REG-NUMDEC2.
+
+       FIM-INV.
+           IF WS-TRAILER-OK-INV NOT EQUAL "S"
+             MOVE WS-NUM-ERROS-INV TO TOT-NUM-ERROS2
+             WRITE REG-ERROBIN FROM TOT-ERRO2
+             MOVE SPACES TO LIN-AUDITLOG
+             MOVE "EX2-BTOD" TO AUD-PROGRAMA
+             MOVE WS-NUM-REG-INV TO AUD-LIDOS
+             MOVE WS-NUM-REG-INV TO AUD-GRAVADOS
+             MOVE WS-NUM-ERROS-INV TO AUD-REJEITADOS
+             MOVE 0 TO AUD-GRAVADOS-2
+             PERFORM GRAVAR-AUDITORIA
+             MOVE "S" TO WS-TRAILER-OK-INV
+             PERFORM GRAVAR-CHECKPOINT-TRAILER-INV.
+           CLOSE NUMBIN NUMDEC2 ERROBIN.
+           PERFORM LIMPAR-CHECKPOINT-INV.
+           STOP RUN.
